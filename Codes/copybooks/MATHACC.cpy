@@ -0,0 +1,24 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Rolls one just-computed MATH-TRANSACTION-RECORD
+      *>              (COPY MATHTRAN) into the running MATH-SUMMARY-TOTALS
+      *>              (COPY MATHSUM). PERFORM this once per transaction,
+      *>              right after CALCULATE-RESULTS. Each running sum
+      *>              carries ON SIZE ERROR so a PIC S9(9) overflow sets
+      *>              MS-SUM-OVERFLOW-FLAG instead of silently wrapping --
+      *>              DISPLAY-SUMMARY-REPORT (COPY MATHRPT) warns on it.
+       ACCUMULATE-SUMMARY-TOTALS.
+           ADD 1 TO MS-TRANSACTION-COUNT
+           IF MT-DIVIDE-BY-ZERO
+               ADD 1 TO MS-DIVZERO-COUNT
+           END-IF
+
+           ADD MT-ADD TO MS-ADD-SUM
+               ON SIZE ERROR
+                   SET MS-SUM-OVERFLOW TO TRUE
+           END-ADD
+
+           ADD MT-TOT TO MS-TOT-SUM
+               ON SIZE ERROR
+                   SET MS-SUM-OVERFLOW TO TRUE
+           END-ADD
+           .

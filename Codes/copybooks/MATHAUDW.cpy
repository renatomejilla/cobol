@@ -0,0 +1,53 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Appends one audit line for the current
+      *>              MATH-TRANSACTION-RECORD (COPY MATHTRAN) to
+      *>              MATH-AUDIT-FILE, stamped with WS-RUN-DATE/
+      *>              WS-RUN-TIME. PERFORM this once per transaction,
+      *>              right after CALCULATE-RESULTS. The calling program
+      *>              must declare MATH-AUDIT-FILE/MATH-AUDIT-RECORD,
+      *>              WS-AUDIT-LINE PIC X(200), and WS-RUN-DATE/
+      *>              WS-RUN-TIME. Each value is tagged with an OP=Y/N
+      *>              flag from MATH-CONTROL-PARAMETERS (COPY MATHPARM)
+      *>              so an auditor can tell a genuine zero result from
+      *>              an operation that was switched off and never run.
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-RUN-DATE      DELIMITED BY SIZE
+                  " "              DELIMITED BY SIZE
+                  WS-RUN-TIME      DELIMITED BY SIZE
+                  " IN1="          DELIMITED BY SIZE
+                  MT-INPUT1        DELIMITED BY SIZE
+                  " IN2="          DELIMITED BY SIZE
+                  MT-INPUT2        DELIMITED BY SIZE
+                  " ADD="          DELIMITED BY SIZE
+                  MT-ADD           DELIMITED BY SIZE
+                  " ADDOP="        DELIMITED BY SIZE
+                  MC-DO-ADD        DELIMITED BY SIZE
+                  " SUB="          DELIMITED BY SIZE
+                  MT-SUB           DELIMITED BY SIZE
+                  " SUBOP="        DELIMITED BY SIZE
+                  MC-DO-SUB        DELIMITED BY SIZE
+                  " MUL="          DELIMITED BY SIZE
+                  MT-MUL           DELIMITED BY SIZE
+                  " MULOP="        DELIMITED BY SIZE
+                  MC-DO-MUL        DELIMITED BY SIZE
+                  " DIV="          DELIMITED BY SIZE
+                  MT-DIV           DELIMITED BY SIZE
+                  " REM="          DELIMITED BY SIZE
+                  MT-REM           DELIMITED BY SIZE
+                  " DIVOP="        DELIMITED BY SIZE
+                  MC-DO-DIV        DELIMITED BY SIZE
+                  " TOT="          DELIMITED BY SIZE
+                  MT-TOT           DELIMITED BY SIZE
+                  " TOTOP="        DELIMITED BY SIZE
+                  MC-DO-TOT        DELIMITED BY SIZE
+                  " DIVZERO="      DELIMITED BY SIZE
+                  MT-DIVZERO-FLAG  DELIMITED BY SIZE
+                  " SIZEERR="      DELIMITED BY SIZE
+                  MT-SIZE-ERROR-FLAG DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           MOVE WS-AUDIT-LINE TO MATH-AUDIT-RECORD
+           WRITE MATH-AUDIT-RECORD
+           .

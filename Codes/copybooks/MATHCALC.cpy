@@ -0,0 +1,62 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Computes ADD/SUB/MUL/DIV/TOT for the current
+      *>              MATH-TRANSACTION-RECORD (COPY MATHTRAN), gated by
+      *>              MATH-CONTROL-PARAMETERS (COPY MATHPARM) so a run can
+      *>              skip operations it doesn't need. An operation that
+      *>              is switched off leaves its result field at zero.
+      *>              TOT is a weighted linear sum of ADD/SUB/MUL/DIV
+      *>              driven by MC-TOT-*-WEIGHT, so a parameter file can
+      *>              retune how much each operation contributes without
+      *>              a code change. Shared by WS-MATH and WS-MATH-BATCH
+      *>              so the calculation rules live in exactly one place.
+      *>              PERFORM this once per transaction in place of the
+      *>              program's own divide/overflow-guarded COMPUTE
+      *>              statements.
+       PERFORM-MATH-CALCULATIONS.
+           MOVE 'N' TO MT-DIVZERO-FLAG
+           MOVE 'N' TO MT-SIZE-ERROR-FLAG
+           MOVE ZERO TO MT-ADD MT-SUB MT-MUL MT-DIV MT-REM MT-TOT
+
+           IF MC-PERFORM-ADD
+               COMPUTE MT-ADD = MT-INPUT1 + MT-INPUT2
+                   ON SIZE ERROR
+                       SET MT-SIZE-ERROR TO TRUE
+               END-COMPUTE
+           END-IF
+
+           IF MC-PERFORM-SUB
+               COMPUTE MT-SUB = MT-INPUT1 - MT-INPUT2
+                   ON SIZE ERROR
+                       SET MT-SIZE-ERROR TO TRUE
+               END-COMPUTE
+           END-IF
+
+           IF MC-PERFORM-MUL
+               COMPUTE MT-MUL = MT-INPUT1 * MT-INPUT2
+                   ON SIZE ERROR
+                       SET MT-SIZE-ERROR TO TRUE
+               END-COMPUTE
+           END-IF
+
+           IF MC-PERFORM-DIV
+               IF MT-INPUT2 = ZERO
+                   SET MT-DIVIDE-BY-ZERO TO TRUE
+               ELSE
+                   DIVIDE MT-INPUT1 BY MT-INPUT2
+                       GIVING MT-DIV REMAINDER MT-REM
+                       ON SIZE ERROR
+                           SET MT-SIZE-ERROR TO TRUE
+                   END-DIVIDE
+               END-IF
+           END-IF
+
+           IF MC-PERFORM-TOT AND MT-DIVIDE-OK
+               COMPUTE MT-TOT = (MT-ADD * MC-TOT-ADD-WEIGHT)
+                              + (MT-SUB * MC-TOT-SUB-WEIGHT)
+                              + (MT-MUL * MC-TOT-MUL-WEIGHT)
+                              + (MT-DIV * MC-TOT-DIV-WEIGHT)
+                   ON SIZE ERROR
+                       SET MT-SIZE-ERROR TO TRUE
+               END-COMPUTE
+           END-IF
+           .

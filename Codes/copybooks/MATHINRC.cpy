@@ -0,0 +1,8 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Physical record layout for a single pair of numbers
+      *>              on MATH-TRANSACTION-FILE (the raw batch input feed).
+      *>              COPY this into the FILE SECTION of any program that
+      *>              reads the transaction file directly.
+       01 MATH-INPUT-RECORD.
+           05 MI-INPUT1             PIC 99.
+           05 MI-INPUT2             PIC 99.

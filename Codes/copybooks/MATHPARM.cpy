@@ -0,0 +1,30 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Control parameters for a WS-MATH run -- which of
+      *>              the ADD/SUB/MUL/DIV/TOT operations to perform, and
+      *>              how much each operation's result contributes to
+      *>              WS-TOT. Defaults reproduce the program's original
+      *>              behavior (every operation runs, and TOT is built
+      *>              from +ADD, -SUB, +MUL, +DIV) so a program that never
+      *>              reads a parameter file keeps working as before
+      *>              parameter-driven selection was added. COPY this into
+      *>              WORKING-STORAGE of any program that performs math
+      *>              transaction calculations.
+       01 MATH-CONTROL-PARAMETERS.
+           05 MC-DO-ADD             PIC X VALUE 'Y'.
+               88 MC-PERFORM-ADD        VALUE 'Y'.
+           05 MC-DO-SUB             PIC X VALUE 'Y'.
+               88 MC-PERFORM-SUB        VALUE 'Y'.
+           05 MC-DO-MUL             PIC X VALUE 'Y'.
+               88 MC-PERFORM-MUL        VALUE 'Y'.
+           05 MC-DO-DIV             PIC X VALUE 'Y'.
+               88 MC-PERFORM-DIV        VALUE 'Y'.
+           05 MC-DO-TOT             PIC X VALUE 'Y'.
+               88 MC-PERFORM-TOT        VALUE 'Y'.
+           05 MC-TOT-ADD-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE
+                                        VALUE +1.
+           05 MC-TOT-SUB-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE
+                                        VALUE -1.
+           05 MC-TOT-MUL-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE
+                                        VALUE +1.
+           05 MC-TOT-DIV-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE
+                                        VALUE +1.

@@ -0,0 +1,17 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Physical record layout for MATH-PARM-FILE -- the
+      *>              on-disk operation-selection flags (MP-DO-*) and
+      *>              WS-TOT weights (MP-TOT-*-WEIGHT) a parameter file
+      *>              supplies. COPY this into the FD MATH-PARM-FILE of
+      *>              any program that reads the parameter file, so the
+      *>              field widths and order can't drift between programs.
+       01 MATH-PARM-RECORD.
+           05 MP-DO-ADD             PIC X.
+           05 MP-DO-SUB             PIC X.
+           05 MP-DO-MUL             PIC X.
+           05 MP-DO-DIV             PIC X.
+           05 MP-DO-TOT             PIC X.
+           05 MP-TOT-ADD-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE.
+           05 MP-TOT-SUB-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE.
+           05 MP-TOT-MUL-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE.
+           05 MP-TOT-DIV-WEIGHT     PIC S9(3) SIGN LEADING SEPARATE.

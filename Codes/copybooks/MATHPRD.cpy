@@ -0,0 +1,47 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Reads the one-record control parameter file and
+      *>              moves its operation-selection flags and TOT weights
+      *>              into MATH-CONTROL-PARAMETERS (COPY MATHPARM). If the
+      *>              parameter file is missing, the MC-DO-*/MC-TOT-*-
+      *>              WEIGHT defaults from MATHPARM.cpy stand, so the run
+      *>              behaves exactly as before parameter-driven selection
+      *>              was added. A shorter-than-expected record (e.g. a
+      *>              5-byte "NYYYY" line that only supplies the MP-DO-*
+      *>              flags) leaves the trailing MP-TOT-*-WEIGHT fields
+      *>              padded with spaces by LINE SEQUENTIAL, so each
+      *>              weight is only moved when it actually read as
+      *>              numeric -- otherwise the MATHPARM.cpy default for
+      *>              that weight is left standing instead of corrupting
+      *>              MT-TOT with blanks. PERFORM this once at the start
+      *>              of the run. The calling program must declare
+      *>              MATH-PARM-FILE/MATH-PARM-RECORD (MP-DO-ADD/SUB/MUL/
+      *>              DIV/TOT and MP-TOT-ADD/SUB/MUL/DIV-WEIGHT) and
+      *>              WS-PARM-FILE-STATUS.
+       READ-CONTROL-PARAMETERS.
+           OPEN INPUT MATH-PARM-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ MATH-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MP-DO-ADD TO MC-DO-ADD
+                       MOVE MP-DO-SUB TO MC-DO-SUB
+                       MOVE MP-DO-MUL TO MC-DO-MUL
+                       MOVE MP-DO-DIV TO MC-DO-DIV
+                       MOVE MP-DO-TOT TO MC-DO-TOT
+                       IF MP-TOT-ADD-WEIGHT IS NUMERIC
+                           MOVE MP-TOT-ADD-WEIGHT TO MC-TOT-ADD-WEIGHT
+                       END-IF
+                       IF MP-TOT-SUB-WEIGHT IS NUMERIC
+                           MOVE MP-TOT-SUB-WEIGHT TO MC-TOT-SUB-WEIGHT
+                       END-IF
+                       IF MP-TOT-MUL-WEIGHT IS NUMERIC
+                           MOVE MP-TOT-MUL-WEIGHT TO MC-TOT-MUL-WEIGHT
+                       END-IF
+                       IF MP-TOT-DIV-WEIGHT IS NUMERIC
+                           MOVE MP-TOT-DIV-WEIGHT TO MC-TOT-DIV-WEIGHT
+                       END-IF
+               END-READ
+               CLOSE MATH-PARM-FILE
+           END-IF
+           .

@@ -0,0 +1,22 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Displays the end-of-run control report from
+      *>              MATH-SUMMARY-TOTALS (COPY MATHSUM). PERFORM this
+      *>              once, after all transactions for the run have been
+      *>              processed. Warns if MS-SUM-OVERFLOW-FLAG was ever
+      *>              set, since an overflowed sum can no longer be
+      *>              trusted as the run's one control total.
+       DISPLAY-SUMMARY-REPORT.
+           DISPLAY " ".
+           DISPLAY "===== WS-MATH Run Summary =====".
+           DISPLAY "Transactions processed : ", MS-TRANSACTION-COUNT.
+           DISPLAY "Divide-by-zero errors  : ", MS-DIVZERO-COUNT.
+           DISPLAY "Sum of WS-ADD results  : ", MS-ADD-SUM.
+           DISPLAY "Sum of WS-TOT results  : ", MS-TOT-SUM.
+           IF MS-SUM-OVERFLOW
+               DISPLAY " "
+               DISPLAY "WARNING: one or more control totals above overflowed"
+               DISPLAY "         their field and wrapped -- do not rely on"
+               DISPLAY "         them to verify this run."
+           END-IF
+           DISPLAY "================================"
+           .

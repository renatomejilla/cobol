@@ -0,0 +1,5 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Physical record layout for MATH-RESTART-FILE --
+      *>              holds the record number of the last transaction
+      *>              successfully checkpointed by a WS-MATH-BATCH run.
+       01 MATH-RESTART-RECORD      PIC 9(9).

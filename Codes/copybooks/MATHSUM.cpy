@@ -0,0 +1,21 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Running control totals for a WS-MATH batch run --
+      *>              transaction count, divide-by-zero count, and sums
+      *>              of the ADD and TOT results, rolled up for the
+      *>              end-of-run summary report. MS-ADD-SUM/MS-TOT-SUM
+      *>              are SIGN LEADING SEPARATE to match every other
+      *>              signed field req 002 introduced (MT-SUB, MT-TOT,
+      *>              MC-TOT-*-WEIGHT) instead of the default trailing
+      *>              overpunch sign. MS-SUM-OVERFLOW-FLAG is set if
+      *>              either sum ever overflows PIC S9(9) so the one
+      *>              number the summary report exists to be trusted
+      *>              doesn't silently wrap without a warning.
+       01 MATH-SUMMARY-TOTALS.
+           05 MS-TRANSACTION-COUNT  PIC 9(7) VALUE ZERO.
+           05 MS-DIVZERO-COUNT      PIC 9(7) VALUE ZERO.
+           05 MS-ADD-SUM            PIC S9(9) SIGN LEADING SEPARATE
+                                        VALUE ZERO.
+           05 MS-TOT-SUM            PIC S9(9) SIGN LEADING SEPARATE
+                                        VALUE ZERO.
+           05 MS-SUM-OVERFLOW-FLAG  PIC X VALUE 'N'.
+               88 MS-SUM-OVERFLOW       VALUE 'Y'.

@@ -0,0 +1,21 @@
+      *> Author:      Renato D. Mejilla
+      *> Description: Shared record layout for a single math transaction
+      *>              (the two inputs plus all five computed results and
+      *>              their error flags). COPY this into WORKING-STORAGE
+      *>              of any program that computes, reports on, or audits
+      *>              WS-MATH transactions, so the shape of a transaction
+      *>              is defined once instead of re-typed per program.
+       01 MATH-TRANSACTION-RECORD.
+           05 MT-INPUT1             PIC 99.
+           05 MT-INPUT2             PIC 99.
+           05 MT-ADD                PIC 9(3).
+           05 MT-SUB                PIC S9(3) SIGN LEADING SEPARATE.
+           05 MT-MUL                PIC 9(4).
+           05 MT-DIV                PIC 9(3).
+           05 MT-REM                PIC Z9.
+           05 MT-TOT                PIC S9(7) SIGN LEADING SEPARATE.
+           05 MT-DIVZERO-FLAG       PIC X VALUE 'N'.
+               88 MT-DIVIDE-BY-ZERO     VALUE 'Y'.
+               88 MT-DIVIDE-OK          VALUE 'N'.
+           05 MT-SIZE-ERROR-FLAG    PIC X VALUE 'N'.
+               88 MT-SIZE-ERROR         VALUE 'Y'.

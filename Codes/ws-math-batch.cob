@@ -0,0 +1,302 @@
+*> Author:      Renato D. Mejilla
+*> Description: Batch counterpart to WS-MATH. Reads one number pair
+*>              per record from MATH-TRANSACTION-FILE until end of
+*>              file, runs it through the same ADD/SUB/MUL/DIV/TOT
+*>              logic as the interactive program, and writes each
+*>              result to MATH-OUTPUT-FILE instead of DISPLAY, so the
+*>              job can run unattended as a JCL step.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WS-MATH-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MATH-TRANSACTION-FILE ASSIGN TO "mathtran.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+    SELECT MATH-OUTPUT-FILE ASSIGN TO "mathout.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+    SELECT MATH-AUDIT-FILE ASSIGN TO "mathaudit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT MATH-RESTART-FILE ASSIGN TO "mathrestart.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT MATH-PARM-FILE ASSIGN TO "mathparm.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD MATH-TRANSACTION-FILE.
+    COPY MATHINRC.
+
+    FD MATH-OUTPUT-FILE.
+    01 MATH-OUTPUT-RECORD       PIC X(150).
+
+    FD MATH-AUDIT-FILE.
+    01 MATH-AUDIT-RECORD        PIC X(200).
+
+    FD MATH-RESTART-FILE.
+    COPY MATHRST.
+
+    FD MATH-PARM-FILE.
+    COPY MATHPARMFD.
+
+    WORKING-STORAGE SECTION.
+    01 WS-TRAN-FILE-STATUS      PIC XX VALUE SPACES.
+    01 WS-OUTPUT-FILE-STATUS    PIC XX VALUE SPACES.
+    01 WS-AUDIT-FILE-STATUS     PIC XX VALUE SPACES.
+    01 WS-RESTART-FILE-STATUS   PIC XX VALUE SPACES.
+    01 WS-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+
+    01 WS-RUN-DATE               PIC 9(8).
+    01 WS-RUN-TIME               PIC 9(8).
+
+    01 WS-EOF-SW                PIC X VALUE 'N'.
+        88 WS-END-OF-FILE           VALUE 'Y'.
+
+    01 WS-TRAN-OPEN-ERROR-SW    PIC X VALUE 'N'.
+        88 WS-TRAN-OPEN-ERROR       VALUE 'Y'.
+
+    01 WS-OUTPUT-OPEN-ERROR-SW  PIC X VALUE 'N'.
+        88 WS-OUTPUT-OPEN-ERROR     VALUE 'Y'.
+
+    01 WS-AUDIT-OPEN-ERROR-SW   PIC X VALUE 'N'.
+        88 WS-AUDIT-OPEN-ERROR      VALUE 'Y'.
+
+    01 WS-RESTART-ERROR-SW      PIC X VALUE 'N'.
+        88 WS-RESTART-ERROR         VALUE 'Y'.
+
+    01 WS-CHECKPOINT-ERROR-SW   PIC X VALUE 'N'.
+        88 WS-CHECKPOINT-ERROR      VALUE 'Y'.
+
+    01 WS-RECORD-NUMBER         PIC 9(9) VALUE ZERO.
+    01 WS-LAST-CHECKPOINT       PIC 9(9) VALUE ZERO.
+    01 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 10.
+
+    COPY MATHTRAN.
+    COPY MATHSUM.
+    COPY MATHPARM.
+
+    01 WS-OUTPUT-LINE           PIC X(150).
+    01 WS-AUDIT-LINE            PIC X(200).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    PERFORM READ-CONTROL-PARAMETERS
+    PERFORM READ-RESTART-POINT
+    PERFORM OPEN-FILES
+
+    IF WS-TRAN-OPEN-ERROR
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        IF WS-OUTPUT-OPEN-ERROR OR WS-AUDIT-OPEN-ERROR
+            PERFORM CLOSE-FILES
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+            IF WS-RESTART-ERROR
+                DISPLAY "ERROR: restart checkpoint record number "
+                    WS-LAST-CHECKPOINT " exceeds the " WS-RECORD-NUMBER
+                    " record(s) found in the current MATH-TRANSACTION-FILE"
+                DISPLAY "       -- stopping without processing. Verify "
+                    "mathtran.dat and mathrestart.dat agree before rerunning."
+                PERFORM CLOSE-FILES
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                PERFORM PROCESS-TRANSACTION-FILE
+                    UNTIL WS-END-OF-FILE OR WS-CHECKPOINT-ERROR
+                PERFORM CLOSE-FILES
+                IF WS-CHECKPOINT-ERROR
+                    MOVE 16 TO RETURN-CODE
+                ELSE
+                    PERFORM RESET-RESTART-FILE
+                    PERFORM DISPLAY-SUMMARY-REPORT
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    STOP RUN.
+
+READ-RESTART-POINT.
+    MOVE ZERO TO WS-LAST-CHECKPOINT
+    OPEN INPUT MATH-RESTART-FILE
+    IF WS-RESTART-FILE-STATUS = "00"
+        READ MATH-RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE MATH-RESTART-RECORD TO WS-LAST-CHECKPOINT
+        END-READ
+        CLOSE MATH-RESTART-FILE
+    END-IF
+    .
+
+OPEN-FILES.
+    OPEN INPUT MATH-TRANSACTION-FILE
+    IF WS-TRAN-FILE-STATUS NOT = "00"
+        DISPLAY "ERROR: unable to open MATH-TRANSACTION-FILE (mathtran.dat)"
+            ", file status " WS-TRAN-FILE-STATUS
+            " -- stopping without processing."
+        SET WS-TRAN-OPEN-ERROR TO TRUE
+    ELSE
+        IF WS-LAST-CHECKPOINT > ZERO
+            OPEN EXTEND MATH-OUTPUT-FILE
+            IF WS-OUTPUT-FILE-STATUS = "35"
+                OPEN OUTPUT MATH-OUTPUT-FILE
+            END-IF
+        ELSE
+            OPEN OUTPUT MATH-OUTPUT-FILE
+        END-IF
+        IF WS-OUTPUT-FILE-STATUS NOT = "00"
+            DISPLAY "ERROR: unable to open MATH-OUTPUT-FILE (mathout.dat)"
+                ", file status " WS-OUTPUT-FILE-STATUS
+                " -- stopping without processing."
+            SET WS-OUTPUT-OPEN-ERROR TO TRUE
+        END-IF
+
+        OPEN EXTEND MATH-AUDIT-FILE
+        IF WS-AUDIT-FILE-STATUS = "35"
+            OPEN OUTPUT MATH-AUDIT-FILE
+        END-IF
+        IF WS-AUDIT-FILE-STATUS NOT = "00"
+            DISPLAY "ERROR: unable to open MATH-AUDIT-FILE (mathaudit.dat)"
+                ", file status " WS-AUDIT-FILE-STATUS
+                " -- stopping without processing."
+            SET WS-AUDIT-OPEN-ERROR TO TRUE
+        END-IF
+    END-IF
+    .
+
+SKIP-ALREADY-PROCESSED-RECORDS.
+    PERFORM UNTIL WS-RECORD-NUMBER >= WS-LAST-CHECKPOINT
+            OR WS-END-OF-FILE
+        READ MATH-TRANSACTION-FILE
+            AT END
+                SET WS-END-OF-FILE TO TRUE
+            NOT AT END
+                ADD 1 TO WS-RECORD-NUMBER
+        END-READ
+    END-PERFORM
+
+    IF WS-END-OF-FILE AND WS-RECORD-NUMBER < WS-LAST-CHECKPOINT
+        SET WS-RESTART-ERROR TO TRUE
+    END-IF
+    .
+
+PROCESS-TRANSACTION-FILE.
+    READ MATH-TRANSACTION-FILE
+        AT END
+            SET WS-END-OF-FILE TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECORD-NUMBER
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-RUN-TIME FROM TIME
+            MOVE MI-INPUT1 TO MT-INPUT1
+            MOVE MI-INPUT2 TO MT-INPUT2
+            PERFORM PERFORM-MATH-CALCULATIONS
+            PERFORM ACCUMULATE-SUMMARY-TOTALS
+            PERFORM WRITE-OUTPUT-RECORD
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM CHECKPOINT-IF-DUE
+    END-READ
+    .
+
+CHECKPOINT-IF-DUE.
+    IF FUNCTION MOD(WS-RECORD-NUMBER, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT
+    END-IF
+    .
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT MATH-RESTART-FILE
+    IF WS-RESTART-FILE-STATUS NOT = "00"
+        DISPLAY "ERROR: unable to open MATH-RESTART-FILE (mathrestart.dat) "
+            "for checkpoint at record " WS-RECORD-NUMBER
+            ", file status " WS-RESTART-FILE-STATUS
+        DISPLAY "       -- stopping so this checkpoint is not lost."
+        SET WS-CHECKPOINT-ERROR TO TRUE
+    ELSE
+        MOVE WS-RECORD-NUMBER TO MATH-RESTART-RECORD
+        WRITE MATH-RESTART-RECORD
+        IF WS-RESTART-FILE-STATUS NOT = "00"
+            DISPLAY "ERROR: unable to write MATH-RESTART-FILE (mathrestart.dat) "
+                "checkpoint at record " WS-RECORD-NUMBER
+                ", file status " WS-RESTART-FILE-STATUS
+            DISPLAY "       -- stopping so this checkpoint is not lost."
+            SET WS-CHECKPOINT-ERROR TO TRUE
+        END-IF
+        CLOSE MATH-RESTART-FILE
+    END-IF
+    .
+
+RESET-RESTART-FILE.
+    OPEN OUTPUT MATH-RESTART-FILE
+    MOVE ZERO TO MATH-RESTART-RECORD
+    WRITE MATH-RESTART-RECORD
+    CLOSE MATH-RESTART-FILE
+    .
+
+WRITE-OUTPUT-RECORD.
+    MOVE SPACES TO WS-OUTPUT-LINE
+    STRING "REC="                DELIMITED BY SIZE
+           WS-RECORD-NUMBER      DELIMITED BY SIZE
+           " IN1="               DELIMITED BY SIZE
+           MT-INPUT1             DELIMITED BY SIZE
+           " IN2="               DELIMITED BY SIZE
+           MT-INPUT2             DELIMITED BY SIZE
+           " ADD="               DELIMITED BY SIZE
+           MT-ADD                DELIMITED BY SIZE
+           " ADDOP="             DELIMITED BY SIZE
+           MC-DO-ADD             DELIMITED BY SIZE
+           " SUB="               DELIMITED BY SIZE
+           MT-SUB                DELIMITED BY SIZE
+           " SUBOP="             DELIMITED BY SIZE
+           MC-DO-SUB             DELIMITED BY SIZE
+           " MUL="               DELIMITED BY SIZE
+           MT-MUL                DELIMITED BY SIZE
+           " MULOP="             DELIMITED BY SIZE
+           MC-DO-MUL             DELIMITED BY SIZE
+           " DIV="               DELIMITED BY SIZE
+           MT-DIV                DELIMITED BY SIZE
+           " REM="               DELIMITED BY SIZE
+           MT-REM                DELIMITED BY SIZE
+           " DIVOP="             DELIMITED BY SIZE
+           MC-DO-DIV             DELIMITED BY SIZE
+           " TOT="               DELIMITED BY SIZE
+           MT-TOT                DELIMITED BY SIZE
+           " TOTOP="             DELIMITED BY SIZE
+           MC-DO-TOT             DELIMITED BY SIZE
+           " DIVZERO="           DELIMITED BY SIZE
+           MT-DIVZERO-FLAG       DELIMITED BY SIZE
+           " SIZEERR="           DELIMITED BY SIZE
+           MT-SIZE-ERROR-FLAG    DELIMITED BY SIZE
+        INTO WS-OUTPUT-LINE
+    END-STRING
+
+    MOVE WS-OUTPUT-LINE TO MATH-OUTPUT-RECORD
+    WRITE MATH-OUTPUT-RECORD
+    .
+
+CLOSE-FILES.
+    CLOSE MATH-TRANSACTION-FILE
+    CLOSE MATH-OUTPUT-FILE
+    CLOSE MATH-AUDIT-FILE
+    .
+
+COPY MATHACC.
+
+COPY MATHRPT.
+
+COPY MATHAUDW.
+
+COPY MATHPRD.
+
+COPY MATHCALC.

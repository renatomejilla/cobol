@@ -1,76 +1,149 @@
-* Author:      Renato D. Mejilla
-* Date:        June 6, 2024
-* Description: A demo of arithmetic computations with user input.
-      
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WS-MATH.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    01 WS-INPUT1    PIC 99.
-    01 WS-INPUT2    PIC 99.
-    01 WS-ADD       PIC 9(3).
-    01 WS-DIV       PIC 9(3).
-    01 WS-SUB       PIC 9(3).
-    01 WS-MUL       PIC 9(3).
-    01 WS-TOT       PIC ZZZZ9.
-    01 WS-REM       PIC Z9.
-    
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT1.
-    
-    DISPLAY "Enter another number: " WITH NO ADVANCING.
-    ACCEPT WS-INPUT2.
-    
-    COMPUTE WS-ADD = WS-INPUT1 + WS-INPUT2.
-    COMPUTE WS-SUB = WS-INPUT1 - WS-INPUT2.
-    COMPUTE WS-MUL = WS-INPUT1 * WS-INPUT2.
-    DIVIDE WS-INPUT1 BY WS-INPUT2 GIVING WS-DIV REMAINDER WS-REM.
-    COMPUTE WS-TOT = ((WS-MUL * WS-DIV) + WS-ADD - WS-SUB)
-    
-    
-    DISPLAY " ".
-    DISPLAY "Sample of Addition:".
-    DISPLAY WS-INPUT1, " + ", WS-INPUT2 " = ", WS-ADD.
-    DISPLAY " ".
-    
-    DISPLAY "Sample of Subtraction:".
-    DISPLAY WS-INPUT1, " - ", WS-INPUT2, " = ", WS-SUB.
-    DISPLAY " ".
-    
-    DISPLAY "Sample of Multiplication:".
-    DISPLAY WS-INPUT1, ' * ', WS-INPUT2, " = ", WS-MUL.
-    DISPLAY " ".
-       
-    DISPLAY "Sample of Division:".
-    DISPLAY WS-INPUT1, " / ", WS-INPUT2, " = ", WS-DIV, " and remainder is ", WS-REM.
-    DISPLAY " ".
-      
-    DISPLAY "The total is ", WS-TOT.
-    
-STOP RUN.
-
-======================================================
-OUTPUT:
-      
-Enter a number: 100
-Enter another number: 10
- 
-Sample of Addition:
-10 + 10 = 020
- 
-Sample of Subtraction:
-10 - 10 = 000
- 
-Sample of Multiplication:
-10 * 10 = 100
- 
-Sample of Division:
-10 / 10 = 001
- 
-The total is 00120
-
-      
+*> Author:      Renato D. Mejilla
+*> Date:        June 6, 2024
+*> Description: A demo of arithmetic computations with user input.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WS-MATH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MATH-AUDIT-FILE ASSIGN TO "mathaudit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT MATH-PARM-FILE ASSIGN TO "mathparm.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD MATH-AUDIT-FILE.
+    01 MATH-AUDIT-RECORD        PIC X(200).
+
+    FD MATH-PARM-FILE.
+    COPY MATHPARMFD.
+
+    WORKING-STORAGE SECTION.
+    COPY MATHTRAN.
+    COPY MATHPARM.
+    COPY MATHSUM.
+
+    01 WS-AUDIT-FILE-STATUS     PIC XX VALUE SPACES.
+    01 WS-PARM-FILE-STATUS      PIC XX VALUE SPACES.
+    01 WS-AUDIT-LINE            PIC X(200).
+    01 WS-RUN-DATE              PIC 9(8).
+    01 WS-RUN-TIME              PIC 9(8).
+
+    01 WS-SESSION-DONE-SW       PIC X VALUE 'N'.
+        88 WS-SESSION-DONE          VALUE 'Y'.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    PERFORM READ-CONTROL-PARAMETERS
+    PERFORM OPEN-AUDIT-FILE
+
+    DISPLAY "Enter 99 for both numbers to end the session."
+    PERFORM PROCESS-ONE-TRANSACTION UNTIL WS-SESSION-DONE
+
+    CLOSE MATH-AUDIT-FILE
+    PERFORM DISPLAY-SUMMARY-REPORT
+    STOP RUN.
+
+OPEN-AUDIT-FILE.
+    OPEN EXTEND MATH-AUDIT-FILE
+    IF WS-AUDIT-FILE-STATUS = "35"
+        OPEN OUTPUT MATH-AUDIT-FILE
+    END-IF
+    .
+
+PROCESS-ONE-TRANSACTION.
+    PERFORM GET-TRANSACTION-INPUT
+    IF NOT WS-SESSION-DONE
+        PERFORM PERFORM-MATH-CALCULATIONS
+        PERFORM ACCUMULATE-SUMMARY-TOTALS
+        PERFORM DISPLAY-RESULTS
+        PERFORM WRITE-AUDIT-RECORD
+    END-IF
+    .
+
+GET-TRANSACTION-INPUT.
+    DISPLAY "Enter a number: " WITH NO ADVANCING
+    ACCEPT MT-INPUT1
+
+    DISPLAY "Enter another number: " WITH NO ADVANCING
+    ACCEPT MT-INPUT2
+
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+
+    IF MT-INPUT1 = 99 AND MT-INPUT2 = 99
+        SET WS-SESSION-DONE TO TRUE
+    END-IF
+    .
+
+DISPLAY-RESULTS.
+    DISPLAY " ".
+    DISPLAY "Sample of Addition:".
+    IF MC-PERFORM-ADD
+        DISPLAY MT-INPUT1, " + ", MT-INPUT2, " = ", MT-ADD
+    ELSE
+        DISPLAY "SKIPPED (operation disabled)"
+    END-IF.
+    DISPLAY " ".
+
+    DISPLAY "Sample of Subtraction:".
+    IF MC-PERFORM-SUB
+        DISPLAY MT-INPUT1, " - ", MT-INPUT2, " = ", MT-SUB
+    ELSE
+        DISPLAY "SKIPPED (operation disabled)"
+    END-IF.
+    DISPLAY " ".
+
+    DISPLAY "Sample of Multiplication:".
+    IF MC-PERFORM-MUL
+        DISPLAY MT-INPUT1, " * ", MT-INPUT2, " = ", MT-MUL
+    ELSE
+        DISPLAY "SKIPPED (operation disabled)"
+    END-IF.
+    DISPLAY " ".
+
+    DISPLAY "Sample of Division:".
+    IF NOT MC-PERFORM-DIV
+        DISPLAY "SKIPPED (operation disabled)"
+    ELSE
+        IF MT-DIVIDE-BY-ZERO
+            DISPLAY "Cannot divide by zero -- skipped"
+        ELSE
+            DISPLAY MT-INPUT1, " / ", MT-INPUT2, " = ", MT-DIV,
+                " and remainder is ", MT-REM
+        END-IF
+    END-IF.
+    DISPLAY " ".
+
+    IF NOT MC-PERFORM-TOT
+        DISPLAY "The total is SKIPPED (operation disabled)"
+    ELSE
+        IF MT-DIVIDE-BY-ZERO
+            DISPLAY "The total is SKIPPED (divide by zero)"
+        ELSE
+            DISPLAY "The total is ", MT-TOT
+        END-IF
+    END-IF.
+
+    IF MT-SIZE-ERROR
+        DISPLAY " "
+        DISPLAY "WARNING: one or more results overflowed their field and"
+        DISPLAY "         were flagged above -- verify before relying on them."
+    END-IF
+    .
+
+COPY MATHAUDW.
+
+COPY MATHACC.
+
+COPY MATHRPT.
+
+COPY MATHPRD.
+
+COPY MATHCALC.
